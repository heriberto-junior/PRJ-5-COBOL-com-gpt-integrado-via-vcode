@@ -0,0 +1,44 @@
+000010******************************************************************
+000020*    COPYBOOK.....: CARTREG.CPY
+000030*    DESCRIPTION...: SHARED CARD TRANSACTION RECORD LAYOUT, COPIED
+000040*                    UNDER A 01-LEVEL RECORD FOR CARTAO-INFILE.
+000050*                    APROVADO-REGISTRO/REJEITADO-REGISTRO/
+000060*                    LIQUIDACAO-REGISTRO IN CARTAO-BATCH DECLARE
+000070*                    THEIR OWN APR-/REJ-/LIQ- FIELDS WITH MATCHING
+000080*                    PICS RATHER THAN COPYING THIS BOOK, SINCE
+000090*                    THEY CARRY EXTRA FIELDS (STATUS-PROC, DATA)
+000100*                    THAT ARE NOT PART OF THE INBOUND LAYOUT -
+000110*                    WHEN A PIC CLAUSE CHANGES HERE, UPDATE THOSE
+000120*                    THREE RECORDS TO MATCH.
+000130*
+000140*    MODIFICATION HISTORY
+000150*    DATE        BY   DESCRIPTION
+000160*    ----------  ---  -----------------------------------------
+000170*    2026-08-09  JCM  ORIGINAL LAYOUT LIFTED OUT OF CARTAO-BATCH.
+000180*    2026-08-09  JCM  ADDED CARTAO-TIPO-TRANS TRANSACTION-TYPE
+000190*                     CODE (PURCHASE/PAYMENT/REFUND/CHARGEBACK).
+000200*    2026-08-09  JCM  CARTAO-VALOR NOW CARRIES TWO DECIMAL PLACES
+000210*                     SO REPORTED AMOUNTS REFLECT ACTUAL CENTS.
+000220*                     THE FIELD STAYS SIX STORED DIGITS (PIC
+000230*                     9(04)V99, NOT 9(06)V99) SO THE PHYSICAL
+000240*                     WIDTH OF CARTAO-REGISTRO ON CARTOES.TXT IS
+000250*                     UNCHANGED AND CARTAO-STATUS/CARTAO-TIPO-
+000260*                     TRANS DO NOT SHIFT COLUMNS.
+000270*    2026-08-09  JCM  TRANS-COMPRA NOW ALSO COVERS A SPACE IN
+000280*                     CARTAO-TIPO-TRANS, SO A PRE-EXISTING
+000290*                     CARTOES.TXT LINE WITHOUT THE TRAILING TYPE
+000300*                     BYTE IS TREATED AS A PURCHASE THE SAME WAY
+000310*                     BY THE APPROVAL RULES AND THE CREDIT-LIMIT
+000320*                     CHECK, INSTEAD OF THE TWO DISAGREEING.
+000330******************************************************************
+000340     05  CARTAO-NUMERO         PIC 9(05).
+000350     05  CARTAO-NOME           PIC X(20).
+000360     05  CARTAO-VALOR          PIC 9(04)V99.
+000370     05  CARTAO-STATUS         PIC X(01).
+000380         88  CARTAO-CANCELADO      VALUE "C".
+000390         88  CARTAO-BLOQUEADO      VALUE "B".
+000400     05  CARTAO-TIPO-TRANS     PIC X(01).
+000410         88  TRANS-COMPRA          VALUE "1" " ".
+000420         88  TRANS-PAGAMENTO       VALUE "2".
+000430         88  TRANS-ESTORNO         VALUE "3".
+000440         88  TRANS-CONTESTACAO     VALUE "4".
