@@ -1,42 +1,591 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CARTAO-BATCH.
-       
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CARTAO-INFILE ASSIGN TO "cartoes.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-       
-       DATA DIVISION.
-       FILE SECTION.
-       FD  CARTAO-INFILE.
-       01  CARTAO-REGISTRO.
-           05 CARTAO-NUMERO    PIC 9(5).
-           05 CARTAO-NOME      PIC X(20).
-           05 CARTAO-VALOR     PIC 9(6).
-           05 CARTAO-STATUS    PIC X(1).
-       
-       WORKING-STORAGE SECTION.
-       01  FIM-ARQUIVO         PIC X VALUE "N".
-       01  PROCESSADO-STATUS   PIC X(10).
-       
-       PROCEDURE DIVISION.
-           OPEN INPUT CARTAO-INFILE
-           PERFORM UNTIL FIM-ARQUIVO = "S"
-               READ CARTAO-INFILE
-                   AT END
-                       MOVE "S" TO FIM-ARQUIVO
-                   NOT AT END
-                       IF CARTAO-VALOR > 0
-                           MOVE "APROVADO" TO PROCESSADO-STATUS
-                       ELSE
-                           MOVE "REJEITADO" TO PROCESSADO-STATUS
-                       END-IF
-                       DISPLAY CARTAO-NUMERO " "
-                               CARTAO-NOME " "
-                               CARTAO-VALOR " "
-                               PROCESSADO-STATUS
-               END-READ
-           END-PERFORM
-           CLOSE CARTAO-INFILE
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CARTAO-BATCH.
+000030 AUTHOR.        J C MOREIRA.
+000040 INSTALLATION.  CARD-OPS.
+000050 DATE-WRITTEN.  2024-02-11.
+000060 DATE-COMPILED.
+000070*
+000080******************************************************************
+000090*    PROGRAM......: CARTAO-BATCH
+000100*    DESCRIPTION..: DAILY BATCH EDIT AND APPROVAL OF CREDIT CARD
+000110*                   TRANSACTIONS READ FROM CARTOES.TXT.
+000120*
+000130*    MODIFICATION HISTORY
+000140*    DATE        BY   DESCRIPTION
+000150*    ----------  ---  -----------------------------------------
+000160*    2024-02-11  JCM  ORIGINAL VERSION.
+000170*    2026-08-09  JCM  REPLACED CONSOLE DISPLAY WITH SEPARATE
+000180*                     APROVADOS/REJEITADOS OUTPUT FILES.
+000190*    2026-08-09  JCM  FORCE-REJECT CANCELLED/BLOCKED CARDS BASED
+000200*                     ON THE INCOMING CARTAO-STATUS.
+000210*    2026-08-09  JCM  ADDED END-OF-RUN CONTROL TOTALS REPORT.
+000220*    2026-08-09  JCM  ADDED CHECKPOINT/RESTART SUPPORT SO A
+000230*                     RERUN PICKS UP AFTER THE LAST CARD NUMBER
+000240*                     CHECKPOINTED BY THE PRIOR RUN.
+000250*    2026-08-09  JCM  ADDED DUPLICATE CARTAO-NUMERO DETECTION;
+000260*                     DUPLICATES ARE DIVERTED TO CARTAO-EXCECOES
+000270*                     INSTEAD OF BEING APPROVED.
+000280*    2026-08-09  JCM  ADDED CREDIT-LIMIT LOOKUP AGAINST THE
+000290*                     CARDHOLDER LIMITS MASTER; APPROVED
+000300*                     TRANSACTIONS THAT WOULD EXCEED THE LIMIT
+000310*                     ARE REJECTED AND THE BALANCE IS POSTED
+000320*                     FOR THOSE THAT CLEAR THE CHECK.
+000330*    2026-08-09  JCM  ADDED CARTAO-TIPO-TRANS SO PURCHASES,
+000340*                     PAYMENTS, REFUNDS AND CHARGEBACKS EACH GET
+000350*                     THEIR OWN APPROVAL AND POSTING RULES.
+000360*    2026-08-09  JCM  ADDED INPUT EDITING FOR NON-NUMERIC
+000370*                     CARTAO-NUMERO/CARTAO-VALOR; BAD ROWS ARE
+000380*                     DIVERTED TO CARTAO-EXCECOES WITH A REASON
+000390*                     CODE INSTEAD OF FALLING THROUGH TO APPROVAL.
+000400*    2026-08-09  JCM  ADDED CARTAO-LIQUIDACAO SETTLEMENT EXTRACT
+000410*                     FOR EVERY APROVADO RECORD, FOR PICKUP BY THE
+000420*                     OUTBOUND AUTHORIZATION/SETTLEMENT INTERFACE.
+000430*    2026-08-09  JCM  CARTAO-VALOR AND ALL LIMIT/BALANCE/TOTAL
+000440*                     FIELDS DERIVED FROM IT NOW CARRY TWO DECIMAL
+000450*                     PLACES SO REPORTED AMOUNTS REFLECT ACTUAL
+000460*                     CENTS INSTEAD OF WHOLE CURRENCY UNITS. THE
+000470*                     SIX STORED DIGITS OF CARTAO-VALOR ON
+000480*                     CARTOES.TXT ARE UNCHANGED (PIC 9(04)V99),
+000490*                     SO THE RECORD'S PHYSICAL LAYOUT IS NOT
+000500*                     DISTURBED.
+000510*    2026-08-09  JCM  2400-VERIFICA-LIMITE NOW REJECTS AN
+000520*                     UNRECOGNIZED CARTAO-TIPO-TRANS AND ANY
+000530*                     TRANSACTION TYPE AGAINST A CARD NUMBER
+000540*                     MISSING FROM CARTAO-LIMITES, NOT JUST
+000550*                     PURCHASES; CARTAO-LIMITES IS NOW CHECKED FOR
+000560*                     A FAILED OPEN; AND A RESTART NOW RE-PRIMES
+000570*                     THE DUPLICATE-DETECTION TABLE WITH EVERY
+000580*                     CARD NUMBER THE PRIOR RUN ALREADY SAW.
+000590*    2026-08-09  JCM  THE CHECKPOINT RECORD NOW CARRIES THE RUN'S
+000600*                     CONTROL TOTALS AS WELL AS THE LAST CARD
+000610*                     NUMBER PROCESSED, RESTORED ONLY ON A GENUINE
+000620*                     RESTART SO 3100-PRINT-TOTALS REPORTS
+000630*                     CUMULATIVE FIGURES FOR THE WHOLE FILE. THE
+000640*                     CHECKPOINT IS NOW CLEARED TO ZERO AT THE END
+000650*                     OF A NORMAL, COMPLETE RUN INSTEAD OF LEFT
+000660*                     POINTING AT THE LAST CARD, SO THE NEXT DAY'S
+000670*                     CARTOES.TXT IS NOT MISTAKEN FOR A RESTART OF
+000680*                     THIS ONE.
+000690******************************************************************
+000700 ENVIRONMENT DIVISION.
+000710 INPUT-OUTPUT SECTION.
+000720 FILE-CONTROL.
+000730     SELECT CARTAO-INFILE ASSIGN TO "cartoes.txt"
+000740         ORGANIZATION IS LINE SEQUENTIAL.
+000750
+000760     SELECT CARTAO-APROVADOS ASSIGN TO "APROVADOS.TXT"
+000770         ORGANIZATION IS LINE SEQUENTIAL.
+000780
+000790     SELECT CARTAO-REJEITADOS ASSIGN TO "REJEITADOS.TXT"
+000800         ORGANIZATION IS LINE SEQUENTIAL.
+000810
+000820     SELECT CARTAO-CHECKPOINT ASSIGN TO "CARTCKPT.DAT"
+000830         ORGANIZATION IS RELATIVE
+000840         ACCESS IS RANDOM
+000850         RELATIVE KEY IS WS-CKPT-CHAVE
+000860         FILE STATUS IS WS-CKPT-STATUS.
+000870
+000880     SELECT CARTAO-EXCECOES ASSIGN TO "EXCECOES.TXT"
+000890         ORGANIZATION IS LINE SEQUENTIAL.
+000900
+000910     SELECT CARTAO-LIMITES ASSIGN TO "LIMITES.DAT"
+000920         ORGANIZATION IS INDEXED
+000930         ACCESS IS RANDOM
+000940         RECORD KEY IS LIM-NUMERO
+000950         FILE STATUS IS WS-LIM-STATUS.
+000960
+000970     SELECT CARTAO-LIQUIDACAO ASSIGN TO "LIQUIDACAO.TXT"
+000980         ORGANIZATION IS LINE SEQUENTIAL.
+000990 DATA DIVISION.
+001000 FILE SECTION.
+001010 FD  CARTAO-INFILE.
+001020 01  CARTAO-REGISTRO.
+001030     COPY CARTREG.
+001040
+001050 FD  CARTAO-APROVADOS.
+001060 01  APROVADO-REGISTRO.
+001070     05  APR-NUMERO            PIC 9(05).
+001080     05  APR-NOME              PIC X(20).
+001090     05  APR-VALOR             PIC 9(04)V99.
+001100     05  APR-STATUS            PIC X(01).
+001110     05  APR-TIPO-TRANS        PIC X(01).
+001120     05  APR-STATUS-PROC       PIC X(10).
+001130
+001140 FD  CARTAO-REJEITADOS.
+001150 01  REJEITADO-REGISTRO.
+001160     05  REJ-NUMERO            PIC 9(05).
+001170     05  REJ-NOME              PIC X(20).
+001180     05  REJ-VALOR             PIC 9(04)V99.
+001190     05  REJ-STATUS            PIC X(01).
+001200     05  REJ-TIPO-TRANS        PIC X(01).
+001210     05  REJ-STATUS-PROC       PIC X(10).
+001220
+001230 FD  CARTAO-CHECKPOINT.
+001240 01  CHECKPOINT-REGISTRO.
+001250     05  CKPT-NUMERO           PIC 9(05).
+001260     05  CKPT-TOTAL-LIDOS      PIC 9(07).
+001270     05  CKPT-TOTAL-APROVADOS  PIC 9(07).
+001280     05  CKPT-SOMA-APROVADOS   PIC 9(09)V99.
+001290     05  CKPT-TOTAL-REJEITADOS PIC 9(07).
+001300     05  CKPT-SOMA-REJEITADOS  PIC 9(09)V99.
+001310     05  CKPT-TOTAL-DUPLICADOS PIC 9(07).
+001320     05  CKPT-TOTAL-INVALIDOS  PIC 9(07).
+001330
+001340 FD  CARTAO-EXCECOES.
+001350 01  EXCECAO-REGISTRO.
+001360     05  EXC-NUMERO            PIC X(05).
+001370     05  EXC-NOME              PIC X(20).
+001380     05  EXC-VALOR             PIC X(06).
+001390     05  EXC-MOTIVO            PIC X(10).
+001400
+001410 FD  CARTAO-LIMITES.
+001420 01  LIMITE-REGISTRO.
+001430     05  LIM-NUMERO            PIC 9(05).
+001440     05  LIM-LIMITE            PIC 9(08)V99.
+001450     05  LIM-SALDO             PIC 9(08)V99.
+001460
+001470 FD  CARTAO-LIQUIDACAO.
+001480 01  LIQUIDACAO-REGISTRO.
+001490     05  LIQ-NUMERO            PIC 9(05).
+001500     05  LIQ-NOME              PIC X(20).
+001510     05  LIQ-VALOR             PIC 9(04)V99.
+001520     05  LIQ-DATA              PIC 9(08).
+001530
+001540 WORKING-STORAGE SECTION.
+001550 01  WS-SWITCHES.
+001560     05  FIM-ARQUIVO           PIC X(01) VALUE "N".
+001570         88  FIM-DO-ARQUIVO        VALUE "S".
+001580
+001590 01  WS-CAMPOS.
+001600     05  PROCESSADO-STATUS     PIC X(10).
+001610
+001620 01  WS-CONTADORES.
+001630     05  WS-TOTAL-LIDOS        PIC 9(07) VALUE ZERO.
+001640     05  WS-TOTAL-APROVADOS    PIC 9(07) VALUE ZERO.
+001650     05  WS-TOTAL-REJEITADOS   PIC 9(07) VALUE ZERO.
+001660     05  WS-SOMA-APROVADOS     PIC 9(09)V99 VALUE ZERO.
+001670     05  WS-SOMA-REJEITADOS    PIC 9(09)V99 VALUE ZERO.
+001680
+001690 01  WS-CHECKPOINT-DADOS.
+001700     05  WS-CKPT-CHAVE         PIC 9(05) COMP VALUE 1.
+001710     05  WS-CKPT-STATUS        PIC X(02) VALUE SPACES.
+001720     05  WS-CKPT-INTERVALO     PIC 9(05) COMP VALUE 100.
+001730     05  WS-CONTADOR-CKPT      PIC 9(05) COMP VALUE ZERO.
+001740     05  WS-ULTIMO-NUMERO      PIC 9(05) VALUE ZERO.
+001750     05  WS-ULTIMO-PROCESSADO  PIC 9(05) VALUE ZERO.
+001760
+001770 01  WS-DUPLICIDADE.
+001780     05  WS-DUPLICADO-SW       PIC X(01) VALUE "N".
+001790         88  CARTAO-DUPLICADO      VALUE "Y".
+001800     05  WS-SUBSCRITO-VISTO    PIC 9(06) COMP.
+001810     05  WS-TOTAL-DUPLICADOS   PIC 9(07) VALUE ZERO.
+001820
+001830 01  WS-TABELA-VISTOS.
+001840     05  WS-CARTAO-VISTO       PIC X(01) OCCURS 100000 TIMES
+001850                               VALUE "N".
+001860
+001870 01  WS-LIMITE-DADOS.
+001880     05  WS-LIM-STATUS         PIC X(02) VALUE SPACES.
+001890     05  WS-NOVO-SALDO         PIC 9(09)V99 COMP.
+001900
+001910 01  WS-EDICAO-DADOS.
+001920     05  WS-EDICAO-SW          PIC X(01) VALUE "S".
+001930         88  REGISTRO-VALIDO       VALUE "S".
+001940     05  WS-MOTIVO-EDICAO      PIC X(10).
+001950     05  WS-TOTAL-INVALIDOS    PIC 9(07) VALUE ZERO.
+001960
+001970 01  WS-LIQUIDACAO-DADOS.
+001980     05  WS-DATA-LIQUIDACAO    PIC 9(08).
+001990 PROCEDURE DIVISION.
+002000******************************************************************
+002010* 0000-MAINLINE
+002020******************************************************************
+002030 0000-MAINLINE.
+002040     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+002050     PERFORM 2500-PROCESS-CARTAO THRU 2500-PROCESS-CARTAO-EXIT
+002060         UNTIL FIM-DO-ARQUIVO
+002070     PERFORM 3000-FINALIZE THRU 3000-FINALIZE-EXIT
+002080     STOP RUN.
+002090
+002100******************************************************************
+002110* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ
+002120******************************************************************
+002130 1000-INITIALIZE.
+002140     OPEN INPUT  CARTAO-INFILE
+002150     OPEN OUTPUT CARTAO-APROVADOS
+002160     OPEN OUTPUT CARTAO-REJEITADOS
+002170     OPEN OUTPUT CARTAO-EXCECOES
+002180     OPEN OUTPUT CARTAO-LIQUIDACAO
+002190     OPEN I-O    CARTAO-LIMITES
+002200     ACCEPT WS-DATA-LIQUIDACAO FROM DATE YYYYMMDD
+002210     IF WS-LIM-STATUS NOT = "00"
+002220         DISPLAY "CARTAO-BATCH - CARTAO-LIMITES OPEN FAILED, "
+002230             "STATUS " WS-LIM-STATUS
+002240         MOVE 16 TO RETURN-CODE
+002250         STOP RUN
+002260     END-IF
+002270     PERFORM 1100-ABRE-CHECKPOINT THRU 1100-ABRE-CHECKPOINT-EXIT
+002280     PERFORM 1200-RESTART-SKIP THRU 1200-RESTART-SKIP-EXIT
+002290     PERFORM 2000-READ-CARTAO THRU 2000-READ-CARTAO-EXIT.
+002300 1000-INITIALIZE-EXIT.
+002310     EXIT.
+002320
+002330******************************************************************
+002340* 1100-ABRE-CHECKPOINT - OPEN THE CHECKPOINT FILE, CREATING IT
+002350*                        WHEN THIS IS THE FIRST RUN, AND READ THE
+002360*                        LAST CARD NUMBER PROCESSED (IF ANY)
+002370******************************************************************
+002380 1100-ABRE-CHECKPOINT.
+002390     OPEN I-O CARTAO-CHECKPOINT
+002400     IF WS-CKPT-STATUS = "35"
+002410         OPEN OUTPUT CARTAO-CHECKPOINT
+002420         MOVE ZERO TO CHECKPOINT-REGISTRO
+002430         WRITE CHECKPOINT-REGISTRO
+002440         CLOSE CARTAO-CHECKPOINT
+002450         OPEN I-O CARTAO-CHECKPOINT
+002460     END-IF
+002470     READ CARTAO-CHECKPOINT
+002480         INVALID KEY
+002490             MOVE ZERO TO WS-ULTIMO-PROCESSADO
+002500         NOT INVALID KEY
+002510             MOVE CKPT-NUMERO TO WS-ULTIMO-PROCESSADO
+002520     END-READ
+002530     IF WS-ULTIMO-PROCESSADO > ZERO
+002540         PERFORM 1110-RESTAURA-TOTAIS
+002550             THRU 1110-RESTAURA-TOTAIS-EXIT
+002560     END-IF.
+002570 1100-ABRE-CHECKPOINT-EXIT.
+002580     EXIT.
+002590
+002600******************************************************************
+002610* 1110-RESTAURA-TOTAIS - ON A GENUINE RESTART, BRING THE RUN
+002620*                        COUNTERS BACK FROM THE CHECKPOINT SO THE
+002630*                        END-OF-RUN TOTALS REPORT COVERS THE WHOLE
+002640*                        FILE, NOT JUST THE RECORDS READ SINCE THE
+002650*                        RESTART POINT
+002660******************************************************************
+002670 1110-RESTAURA-TOTAIS.
+002680     MOVE CKPT-TOTAL-LIDOS      TO WS-TOTAL-LIDOS
+002690     MOVE CKPT-TOTAL-APROVADOS  TO WS-TOTAL-APROVADOS
+002700     MOVE CKPT-SOMA-APROVADOS   TO WS-SOMA-APROVADOS
+002710     MOVE CKPT-TOTAL-REJEITADOS TO WS-TOTAL-REJEITADOS
+002720     MOVE CKPT-SOMA-REJEITADOS  TO WS-SOMA-REJEITADOS
+002730     MOVE CKPT-TOTAL-DUPLICADOS TO WS-TOTAL-DUPLICADOS
+002740     MOVE CKPT-TOTAL-INVALIDOS  TO WS-TOTAL-INVALIDOS.
+002750 1110-RESTAURA-TOTAIS-EXIT.
+002760     EXIT.
+002770
+002780******************************************************************
+002790* 1200-RESTART-SKIP - ON A RESTART, READ PAST THE CARDS THAT THE
+002800*                     PRIOR RUN ALREADY CHECKPOINTED AS DONE
+002810******************************************************************
+002820 1200-RESTART-SKIP.
+002830     IF WS-ULTIMO-PROCESSADO > ZERO
+002840         PERFORM 1210-LE-E-MARCA THRU 1210-LE-E-MARCA-EXIT
+002850         PERFORM 1210-LE-E-MARCA THRU 1210-LE-E-MARCA-EXIT
+002860             UNTIL FIM-DO-ARQUIVO
+002870                OR CARTAO-NUMERO = WS-ULTIMO-PROCESSADO
+002880     END-IF.
+002890 1200-RESTART-SKIP-EXIT.
+002900     EXIT.
+002910
+002920******************************************************************
+002930* 1210-LE-E-MARCA - DURING A RESTART SKIP, PHYSICALLY READ THE
+002940*                   NEXT RECORD AND MARK ITS CARD NUMBER AS
+002950*                   ALREADY SEEN, SO A DUPLICATE THAT STRADDLES
+002960*                   THE CHECKPOINT BOUNDARY IS STILL CAUGHT
+002970******************************************************************
+002980 1210-LE-E-MARCA.
+002990     PERFORM 2010-READ-FISICO THRU 2010-READ-FISICO-EXIT
+003000     IF NOT FIM-DO-ARQUIVO AND CARTAO-NUMERO NUMERIC
+003010         COMPUTE WS-SUBSCRITO-VISTO = CARTAO-NUMERO + 1
+003020         MOVE "Y" TO WS-CARTAO-VISTO(WS-SUBSCRITO-VISTO)
+003030     END-IF.
+003040 1210-LE-E-MARCA-EXIT.
+003050     EXIT.
+003060******************************************************************
+003070* 2000-READ-CARTAO - READ THE NEXT TRANSACTION RECORD
+003080******************************************************************
+003090 2000-READ-CARTAO.
+003100     PERFORM 2010-READ-FISICO THRU 2010-READ-FISICO-EXIT
+003110     IF NOT FIM-DO-ARQUIVO
+003120         ADD 1 TO WS-TOTAL-LIDOS
+003130     END-IF.
+003140 2000-READ-CARTAO-EXIT.
+003150     EXIT.
+003160
+003170******************************************************************
+003180* 2010-READ-FISICO - PHYSICALLY READ THE NEXT RECORD, WITH NO
+003190*                    SIDE EFFECTS ON THE RUN COUNTERS, SO THE
+003200*                    RESTART SKIP CAN REUSE IT
+003210******************************************************************
+003220 2010-READ-FISICO.
+003230     READ CARTAO-INFILE
+003240         AT END
+003250             MOVE "S" TO FIM-ARQUIVO
+003260     END-READ.
+003270 2010-READ-FISICO-EXIT.
+003280     EXIT.
+003290
+003300******************************************************************
+003310* 2300-DECIDE-STATUS - APPLY THE APPROVAL RULES
+003320******************************************************************
+003330 2300-DECIDE-STATUS.
+003340     IF CARTAO-CANCELADO OR CARTAO-BLOQUEADO
+003350         MOVE "REJEITADO" TO PROCESSADO-STATUS
+003360     ELSE
+003370         EVALUATE TRUE
+003380             WHEN TRANS-ESTORNO
+003390                 MOVE "APROVADO" TO PROCESSADO-STATUS
+003400             WHEN TRANS-CONTESTACAO
+003410                 MOVE "APROVADO" TO PROCESSADO-STATUS
+003420             WHEN CARTAO-VALOR > 0
+003430                 MOVE "APROVADO" TO PROCESSADO-STATUS
+003440             WHEN OTHER
+003450                 MOVE "REJEITADO" TO PROCESSADO-STATUS
+003460         END-EVALUATE
+003470     END-IF.
+003480 2300-DECIDE-STATUS-EXIT.
+003490     EXIT.
+003500
+003510******************************************************************
+003520* 2400-VERIFICA-LIMITE - CONFIRM THE TRANSACTION AGAINST THE
+003530*                        CARDHOLDER'S CREDIT LIMIT AND POST THE
+003540*                        BALANCE WHEN IT CLEARS
+003550******************************************************************
+003560 2400-VERIFICA-LIMITE.
+003570     MOVE CARTAO-NUMERO TO LIM-NUMERO
+003580     READ CARTAO-LIMITES
+003590         INVALID KEY
+003600             MOVE "REJEITADO" TO PROCESSADO-STATUS
+003610         NOT INVALID KEY
+003620             EVALUATE TRUE
+003630                 WHEN TRANS-COMPRA
+003640                     COMPUTE WS-NOVO-SALDO =
+003650                         LIM-SALDO + CARTAO-VALOR
+003660                     IF WS-NOVO-SALDO > LIM-LIMITE
+003670                         MOVE "REJEITADO" TO PROCESSADO-STATUS
+003680                     ELSE
+003690                         MOVE WS-NOVO-SALDO TO LIM-SALDO
+003700                         REWRITE LIMITE-REGISTRO
+003710                     END-IF
+003720                 WHEN TRANS-PAGAMENTO OR TRANS-ESTORNO
+003730                      OR TRANS-CONTESTACAO
+003740                     IF CARTAO-VALOR > LIM-SALDO
+003750                         MOVE ZERO TO LIM-SALDO
+003760                     ELSE
+003770                         SUBTRACT CARTAO-VALOR FROM LIM-SALDO
+003780                     END-IF
+003790                     REWRITE LIMITE-REGISTRO
+003800                 WHEN OTHER
+003810                     MOVE "REJEITADO" TO PROCESSADO-STATUS
+003820             END-EVALUATE
+003830     END-READ.
+003840 2400-VERIFICA-LIMITE-EXIT.
+003850     EXIT.
+003860******************************************************************
+003870* 2500-PROCESS-CARTAO - EDIT, DECIDE AND WRITE ONE TRANSACTION,
+003880*                       THEN PRIME THE NEXT READ
+003890******************************************************************
+003900 2500-PROCESS-CARTAO.
+003910     PERFORM 2100-EDIT-CARTAO THRU 2100-EDIT-CARTAO-EXIT
+003920     IF NOT REGISTRO-VALIDO
+003930         PERFORM 2110-GRAVA-EXCECAO-EDICAO
+003940             THRU 2110-GRAVA-EXCECAO-EDICAO-EXIT
+003950     ELSE
+003960         PERFORM 2200-CHECK-DUPLICATE
+003970             THRU 2200-CHECK-DUPLICATE-EXIT
+003980         IF NOT CARTAO-DUPLICADO
+003990             PERFORM 2300-DECIDE-STATUS
+004000                 THRU 2300-DECIDE-STATUS-EXIT
+004010             IF PROCESSADO-STATUS = "APROVADO"
+004020                 PERFORM 2400-VERIFICA-LIMITE
+004030                     THRU 2400-VERIFICA-LIMITE-EXIT
+004040             END-IF
+004050             PERFORM 2600-WRITE-OUTPUT THRU 2600-WRITE-OUTPUT-EXIT
+004060             MOVE CARTAO-NUMERO TO WS-ULTIMO-NUMERO
+004070             ADD 1 TO WS-CONTADOR-CKPT
+004080             IF WS-CONTADOR-CKPT >= WS-CKPT-INTERVALO
+004090                 PERFORM 2700-GRAVA-CHECKPOINT
+004100                     THRU 2700-GRAVA-CHECKPOINT-EXIT
+004110             END-IF
+004120         END-IF
+004130     END-IF
+004140     PERFORM 2000-READ-CARTAO THRU 2000-READ-CARTAO-EXIT.
+004150 2500-PROCESS-CARTAO-EXIT.
+004160     EXIT.
+004170
+004180******************************************************************
+004190* 2200-CHECK-DUPLICATE - FLAG A REPEATED CARTAO-NUMERO SO IT IS
+004200*                        DIVERTED TO THE EXCEPTION LISTING
+004210******************************************************************
+004220 2200-CHECK-DUPLICATE.
+004230     MOVE "N" TO WS-DUPLICADO-SW
+004240     COMPUTE WS-SUBSCRITO-VISTO = CARTAO-NUMERO + 1
+004250     IF WS-CARTAO-VISTO(WS-SUBSCRITO-VISTO) = "Y"
+004260         MOVE "Y" TO WS-DUPLICADO-SW
+004270         ADD 1 TO WS-TOTAL-DUPLICADOS
+004280         PERFORM 2210-GRAVA-EXCECAO-DUP
+004290             THRU 2210-GRAVA-EXCECAO-DUP-EXIT
+004300     ELSE
+004310         MOVE "Y" TO WS-CARTAO-VISTO(WS-SUBSCRITO-VISTO)
+004320     END-IF.
+004330 2200-CHECK-DUPLICATE-EXIT.
+004340     EXIT.
+004350
+004360******************************************************************
+004370* 2210-GRAVA-EXCECAO-DUP - WRITE A DUPLICATE CARD NUMBER TO THE
+004380*                          EXCEPTION LISTING
+004390******************************************************************
+004400 2210-GRAVA-EXCECAO-DUP.
+004410     MOVE CARTAO-NUMERO TO EXC-NUMERO
+004420     MOVE CARTAO-NOME   TO EXC-NOME
+004430     MOVE CARTAO-VALOR  TO EXC-VALOR
+004440     MOVE "DUPLICADO"   TO EXC-MOTIVO
+004450     WRITE EXCECAO-REGISTRO.
+004460 2210-GRAVA-EXCECAO-DUP-EXIT.
+004470     EXIT.
+004480
+004490******************************************************************
+004500* 2100-EDIT-CARTAO - VALIDATE THAT CARTAO-NUMERO/CARTAO-VALOR
+004510*                    ARE NUMERIC BEFORE THEY ARE USED IN ANY
+004520*                    COMPARISON, SUBSCRIPT OR ARITHMETIC
+004530******************************************************************
+004540 2100-EDIT-CARTAO.
+004550     MOVE "S" TO WS-EDICAO-SW
+004560     IF CARTAO-NUMERO NOT NUMERIC
+004570         MOVE "N" TO WS-EDICAO-SW
+004580         MOVE "NUMERO-INV" TO WS-MOTIVO-EDICAO
+004590     ELSE
+004600         IF CARTAO-VALOR NOT NUMERIC
+004610             MOVE "N" TO WS-EDICAO-SW
+004620             MOVE "VALOR-INV" TO WS-MOTIVO-EDICAO
+004630         END-IF
+004640     END-IF.
+004650 2100-EDIT-CARTAO-EXIT.
+004660     EXIT.
+004670
+004680******************************************************************
+004690* 2110-GRAVA-EXCECAO-EDICAO - WRITE A MALFORMED INPUT ROW TO THE
+004700*                             EXCEPTION LISTING
+004710******************************************************************
+004720 2110-GRAVA-EXCECAO-EDICAO.
+004730     MOVE CARTAO-NUMERO   TO EXC-NUMERO
+004740     MOVE CARTAO-NOME     TO EXC-NOME
+004750     MOVE CARTAO-VALOR    TO EXC-VALOR
+004760     MOVE WS-MOTIVO-EDICAO TO EXC-MOTIVO
+004770     WRITE EXCECAO-REGISTRO
+004780     ADD 1 TO WS-TOTAL-INVALIDOS.
+004790 2110-GRAVA-EXCECAO-EDICAO-EXIT.
+004800     EXIT.
+004810
+004820******************************************************************
+004830* 2700-GRAVA-CHECKPOINT - CHECKPOINT THE LAST CARD NUMBER
+004840*                         SUCCESSFULLY PROCESSED SO FAR, WITH THE
+004850*                         RUN COUNTERS AS OF THAT POINT, SO A
+004860*                         RESTART CAN RESUME THE TOTALS REPORT
+004870*                         ALONG WITH THE READ POSITION
+004880******************************************************************
+004890 2700-GRAVA-CHECKPOINT.
+004900     MOVE WS-ULTIMO-NUMERO      TO CKPT-NUMERO
+004910     MOVE WS-TOTAL-LIDOS        TO CKPT-TOTAL-LIDOS
+004920     MOVE WS-TOTAL-APROVADOS    TO CKPT-TOTAL-APROVADOS
+004930     MOVE WS-SOMA-APROVADOS     TO CKPT-SOMA-APROVADOS
+004940     MOVE WS-TOTAL-REJEITADOS   TO CKPT-TOTAL-REJEITADOS
+004950     MOVE WS-SOMA-REJEITADOS    TO CKPT-SOMA-REJEITADOS
+004960     MOVE WS-TOTAL-DUPLICADOS   TO CKPT-TOTAL-DUPLICADOS
+004970     MOVE WS-TOTAL-INVALIDOS    TO CKPT-TOTAL-INVALIDOS
+004980     REWRITE CHECKPOINT-REGISTRO
+004990     MOVE ZERO TO WS-CONTADOR-CKPT.
+005000 2700-GRAVA-CHECKPOINT-EXIT.
+005010     EXIT.
+005020
+005030******************************************************************
+005040* 2720-LIMPA-CHECKPOINT - CLEAR THE CHECKPOINT RECORD ON A NORMAL
+005050*                         END-OF-FILE COMPLETION, SO THE NEXT RUN
+005060*                         STARTS FRESH FROM RECORD ONE INSTEAD OF
+005070*                         TRYING TO RESUME A RUN THAT ALREADY
+005080*                         FINISHED
+005090******************************************************************
+005100 2720-LIMPA-CHECKPOINT.
+005110     MOVE ZERO TO CHECKPOINT-REGISTRO
+005120     REWRITE CHECKPOINT-REGISTRO.
+005130 2720-LIMPA-CHECKPOINT-EXIT.
+005140     EXIT.
+005150
+005160******************************************************************
+005170* 2600-WRITE-OUTPUT - WRITE THE TRANSACTION TO THE APPROPRIATE
+005180*                     RESULT FILE
+005190******************************************************************
+005200 2600-WRITE-OUTPUT.
+005210     IF PROCESSADO-STATUS = "APROVADO"
+005220         MOVE CARTAO-NUMERO  TO APR-NUMERO
+005230         MOVE CARTAO-NOME    TO APR-NOME
+005240         MOVE CARTAO-VALOR   TO APR-VALOR
+005250         MOVE CARTAO-STATUS  TO APR-STATUS
+005260         MOVE CARTAO-TIPO-TRANS TO APR-TIPO-TRANS
+005270         MOVE PROCESSADO-STATUS TO APR-STATUS-PROC
+005280         WRITE APROVADO-REGISTRO
+005290         ADD 1 TO WS-TOTAL-APROVADOS
+005300         ADD CARTAO-VALOR TO WS-SOMA-APROVADOS
+005310         PERFORM 2610-GRAVA-LIQUIDACAO
+005320             THRU 2610-GRAVA-LIQUIDACAO-EXIT
+005330     ELSE
+005340         MOVE CARTAO-NUMERO  TO REJ-NUMERO
+005350         MOVE CARTAO-NOME    TO REJ-NOME
+005360         MOVE CARTAO-VALOR   TO REJ-VALOR
+005370         MOVE CARTAO-STATUS  TO REJ-STATUS
+005380         MOVE CARTAO-TIPO-TRANS TO REJ-TIPO-TRANS
+005390         MOVE PROCESSADO-STATUS TO REJ-STATUS-PROC
+005400         WRITE REJEITADO-REGISTRO
+005410         ADD 1 TO WS-TOTAL-REJEITADOS
+005420         ADD CARTAO-VALOR TO WS-SOMA-REJEITADOS
+005430     END-IF.
+005440 2600-WRITE-OUTPUT-EXIT.
+005450     EXIT.
+005460
+005470******************************************************************
+005480* 2610-GRAVA-LIQUIDACAO - WRITE THE SETTLEMENT EXTRACT RECORD FOR
+005490*                         AN APROVADO TRANSACTION
+005500******************************************************************
+005510 2610-GRAVA-LIQUIDACAO.
+005520     MOVE CARTAO-NUMERO        TO LIQ-NUMERO
+005530     MOVE CARTAO-NOME          TO LIQ-NOME
+005540     MOVE CARTAO-VALOR         TO LIQ-VALOR
+005550     MOVE WS-DATA-LIQUIDACAO   TO LIQ-DATA
+005560     WRITE LIQUIDACAO-REGISTRO.
+005570 2610-GRAVA-LIQUIDACAO-EXIT.
+005580     EXIT.
+005590
+005600******************************************************************
+005610* 3000-FINALIZE - CLOSE FILES
+005620******************************************************************
+005630 3000-FINALIZE.
+005640     PERFORM 2720-LIMPA-CHECKPOINT THRU 2720-LIMPA-CHECKPOINT-EXIT
+005650     CLOSE CARTAO-INFILE
+005660     CLOSE CARTAO-CHECKPOINT
+005670     CLOSE CARTAO-APROVADOS
+005680     CLOSE CARTAO-REJEITADOS
+005690     CLOSE CARTAO-EXCECOES
+005700     CLOSE CARTAO-LIMITES
+005710     CLOSE CARTAO-LIQUIDACAO
+005720     PERFORM 3100-PRINT-TOTALS THRU 3100-PRINT-TOTALS-EXIT.
+005730 3000-FINALIZE-EXIT.
+005740     EXIT.
+005750
+005760******************************************************************
+005770* 3100-PRINT-TOTALS - DISPLAY THE END-OF-RUN CONTROL TOTALS
+005780******************************************************************
+005790 3100-PRINT-TOTALS.
+005800     DISPLAY "CARTAO-BATCH - TOTAIS DE CONTROLE".
+005810     DISPLAY "-----------------------------------------".
+005820     DISPLAY "TOTAL LIDOS........: " WS-TOTAL-LIDOS.
+005830     DISPLAY "TOTAL APROVADOS....: " WS-TOTAL-APROVADOS.
+005840     DISPLAY "SOMA APROVADOS.....: " WS-SOMA-APROVADOS.
+005850     DISPLAY "TOTAL REJEITADOS...: " WS-TOTAL-REJEITADOS.
+005860     DISPLAY "SOMA REJEITADOS....: " WS-SOMA-REJEITADOS.
+005870     DISPLAY "TOTAL DUPLICADOS...: " WS-TOTAL-DUPLICADOS.
+005880     DISPLAY "TOTAL INVALIDOS....: " WS-TOTAL-INVALIDOS.
+005890     DISPLAY "-----------------------------------------".
+005900 3100-PRINT-TOTALS-EXIT.
+005910     EXIT.
